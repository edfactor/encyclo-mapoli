@@ -146,6 +146,47 @@
 ** 10/23/2023 N.Ferrin   MAIN-1956 add executive hours and dollars**
 ** 8/13/2024  N.Ferrin   MAIN-2090 remove restriction for report  **
 **                       4 when printing detail lines             **
+** 02/14/2025 K.Alvarez  MAIN-2101 Log PAYPROFIT badges skipped   **
+**                       for a bad DEMOGRAPHICS read to the error **
+**                       report instead of dropping them silently.**
+** 02/14/2025 K.Alvarez  MAIN-2102 Checkpoint last PAYPROFIT badge**
+**                       run on an abort (new CKPTFL) so operations**
+**                       can see how far a run got; full PAYPROFIT**
+**                       file is always reprocessed from the start**
+**                       on the next run.                         **
+** 02/17/2025 K.Alvarez  MAIN-2103 Break out executive wages/hours**
+**                       onto their own detail and report-total   **
+**                       columns for reports 1-8 instead of only  **
+**                       blending them into regular pay.          **
+** 02/17/2025 K.Alvarez  MAIN-2104 Report 10 now carries the      **
+**                       matched PAYPROF-BADGE and relationship   **
+**                       code for a non-employee beneficiary onto **
+**                       the printed detail line.                **
+** 02/19/2025 K.Alvarez  MAIN-2105 Added a switch-3 dry-run vs.   **
+**                       update-run reconciliation page to Report **
+**                       9 (new RECONFL snapshot file) so a dry   **
+**                       run's totals can be checked against the  **
+**                       update run for the same cutoff date.     **
+** 02/19/2025 K.Alvarez  MAIN-2106 Eligibility and vesting         **
+**                       thresholds (age breaks, vesting schedule,**
+**                       PS hours cutoff) now come from a new     **
+**                       PSRULES control record instead of being  **
+**                       hard-coded; missing/unreadable PSRULES   **
+**                       falls back to the long-standing values.  **
+** 02/21/2025 K.Alvarez  MAIN-2107 Added EXTRFL, a machine-        **
+**                       readable comma-delimited extract written **
+**                       alongside the Xerox print files, for     **
+**                       loading the report data into Excel or a  **
+**                       BI tool.                                 **
+** 02/21/2025 K.Alvarez  MAIN-2108 Unattended (batch) runs now     **
+**                       abort on an invalid cutoff date instead  **
+**                       of hanging on the ACCCONS console prompt. **
+** 02/24/2025 K.Alvarez  MAIN-2109 Report 9 summary page now also **
+**                       prints totals for monthly pay-frequency  **
+**                       employees.                                **
+** 02/24/2025 K.Alvarez  MAIN-2110 Error report now also flags    **
+**                       term-before-hire, birth-after-cutoff, and**
+**                       hire-after-cutoff PAYPROFIT badges.       **
 ********************************************************************
 
  ENVIRONMENT DIVISION.
@@ -176,6 +217,15 @@
         ORGANIZATION LINE SEQUENTIAL.
  SELECT PRINTFL10   ASSIGN LINE ADVANCING "PR10"
         ORGANIZATION LINE SEQUENTIAL.
+ SELECT CKPTFL     ASSIGN "CKPT"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS CKPT-FILE-STATUS.
+ SELECT RECONFL     ASSIGN "RECON"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS RECON-FILE-STATUS.
+ SELECT EXTRFL      ASSIGN "EXTR"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS EXTR-FILE-STATUS.
 
  DATA DIVISION.
  FILE SECTION.
@@ -235,28 +285,107 @@
      03  S-ELIGIBILITY-SW                  PIC 9(01).
      03  S-PYRS                            PIC 9(02).
      03  S-65PLUS-AND-5PLUS                PIC 9(01).
-     03  S-UNUSED-FILLER                   PIC X(10).
+     03  S-EXEC-WAGES                      PIC S9(06)V99.
+     03  S-EXEC-HOURS                      PIC 9(04)V99.
+     03  S-RELATE                          PIC X(15).
 
  FD  PRINTFL1 LABEL RECORDS OMITTED.
- 01  PR1-REC                               PIC X(136).
+ 01  PR1-REC                               PIC X(173).
  FD  PRINTFL2 LABEL RECORDS OMITTED.
- 01  PR2-REC                               PIC X(136).
+ 01  PR2-REC                               PIC X(173).
  FD  PRINTFL3 LABEL RECORDS OMITTED.
- 01  PR3-REC                               PIC X(136).
+ 01  PR3-REC                               PIC X(173).
  FD  PRINTFL4 LABEL RECORDS OMITTED.
- 01  PR4-REC                               PIC X(136).
+ 01  PR4-REC                               PIC X(173).
  FD  PRINTFL5 LABEL RECORDS OMITTED.
- 01  PR5-REC                               PIC X(136).
+ 01  PR5-REC                               PIC X(173).
  FD  PRINTFL6 LABEL RECORDS OMITTED.
- 01  PR6-REC                               PIC X(136).
+ 01  PR6-REC                               PIC X(173).
  FD  PRINTFL7 LABEL RECORDS OMITTED.
- 01  PR7-REC                               PIC X(136).
+ 01  PR7-REC                               PIC X(173).
  FD  PRINTFL8 LABEL RECORDS OMITTED.
- 01  PR8-REC                               PIC X(136).
+ 01  PR8-REC                               PIC X(173).
  FD  PRINTFL9 LABEL RECORDS OMITTED.
  01  PR9-REC                               PIC X(136).
  FD  PRINTFL10 LABEL RECORDS OMITTED.
- 01  PR10-REC                               PIC X(136).
+ 01  PR10-REC                               PIC X(173).
+
+ FD  CKPTFL LABEL RECORDS OMITTED.
+ 01  CKPT-REC.
+     03  CKPT-BADGE                        PIC 9(07).
+     03  CKPT-SSN                          PIC 9(09).
+
+ FD  RECONFL LABEL RECORDS OMITTED.
+ 01  RECON-REC.
+     03  RECON-CUTOFFDATE                  PIC 9(08).
+     03  RECON-RPT1-CNT                    PIC 9(06).
+     03  RECON-RPT1-WAGES                  PIC S9(09)V99.
+     03  RECON-RPT1-BAL                     PIC S9(09)V99.
+     03  RECON-RPT1-POINTS                 PIC S9(09)V99.
+     03  RECON-RPT2-CNT                    PIC 9(06).
+     03  RECON-RPT2-WAGES                  PIC S9(09)V99.
+     03  RECON-RPT2-BAL                     PIC S9(09)V99.
+     03  RECON-RPT2-POINTS                 PIC S9(09)V99.
+     03  RECON-RPT3-CNT                    PIC 9(06).
+     03  RECON-RPT3-WAGES                  PIC S9(09)V99.
+     03  RECON-RPT3-BAL                     PIC S9(09)V99.
+     03  RECON-RPT3-POINTS                 PIC S9(09)V99.
+     03  RECON-RPT4-CNT                    PIC 9(06).
+     03  RECON-RPT4-WAGES                  PIC S9(09)V99.
+     03  RECON-RPT4-BAL                     PIC S9(09)V99.
+     03  RECON-RPT4-POINTS                 PIC S9(09)V99.
+     03  RECON-RPT5-CNT                    PIC 9(06).
+     03  RECON-RPT5-WAGES                  PIC S9(09)V99.
+     03  RECON-RPT5-BAL                     PIC S9(09)V99.
+     03  RECON-RPT5-POINTS                 PIC S9(09)V99.
+     03  RECON-RPT6-CNT                    PIC 9(06).
+     03  RECON-RPT6-WAGES                  PIC S9(09)V99.
+     03  RECON-RPT6-BAL                     PIC S9(09)V99.
+     03  RECON-RPT6-POINTS                 PIC S9(09)V99.
+     03  RECON-RPT7-CNT                    PIC 9(06).
+     03  RECON-RPT7-WAGES                  PIC S9(09)V99.
+     03  RECON-RPT7-BAL                     PIC S9(09)V99.
+     03  RECON-RPT7-POINTS                 PIC S9(09)V99.
+     03  RECON-RPT8-CNT                    PIC 9(06).
+     03  RECON-RPT8-WAGES                  PIC S9(09)V99.
+     03  RECON-RPT8-BAL                     PIC S9(09)V99.
+     03  RECON-RPT8-POINTS                 PIC S9(09)V99.
+     03  RECON-RPT10-CNT                   PIC 9(06).
+     03  RECON-RPT10-WAGES                 PIC S9(09)V99.
+     03  RECON-RPT10-BAL                    PIC S9(09)V99.
+     03  RECON-RPT10-POINTS                PIC S9(09)V99.
+
+ FD  EXTRFL LABEL RECORDS OMITTED.
+ 01  EXTR-REC.
+     03  EXTR-REPORT-CODE                  PIC 9(02).
+     03  FILLER                            PIC X(01) VALUE ",".
+     03  EXTR-EMP-NUMBER                   PIC 9(07).
+     03  FILLER                            PIC X(01) VALUE ",".
+     03  EXTR-NAME                         PIC X(25).
+     03  FILLER                            PIC X(01) VALUE ",".
+     03  EXTR-STORE                        PIC 9(03).
+     03  FILLER                            PIC X(01) VALUE ",".
+     03  EXTR-TYPE                         PIC X(01).
+     03  FILLER                            PIC X(01) VALUE ",".
+     03  EXTR-SSN                          PIC 9(09).
+     03  FILLER                            PIC X(01) VALUE ",".
+     03  EXTR-AGE                          PIC 9(02).
+     03  FILLER                            PIC X(01) VALUE ",".
+     03  EXTR-WAGES                        PIC ZZZZZ9.99-.
+     03  FILLER                            PIC X(01) VALUE ",".
+     03  EXTR-HRS                          PIC 9999.99.
+     03  FILLER                            PIC X(01) VALUE ",".
+     03  EXTR-CURR-BALANCE                 PIC ZZZZZZ9.99-.
+     03  FILLER                            PIC X(01) VALUE ",".
+     03  EXTR-YEARS-OF-SERVICE             PIC 9(02).
+     03  FILLER                            PIC X(01) VALUE ",".
+     03  EXTR-VEST-PRCT                    PIC 9(03).
+     03  FILLER                            PIC X(01) VALUE ",".
+     03  EXTR-EXEC-WAGES                   PIC ZZZZZ9.99-.
+     03  FILLER                            PIC X(01) VALUE ",".
+     03  EXTR-EXEC-HOURS                   PIC 9999.99.
+     03  FILLER                            PIC X(01) VALUE ",".
+     03  EXTR-RELATE                       PIC X(15).
 
 *
 * ~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~
@@ -278,11 +407,14 @@
  COPY X-FD-PAYPROFIT.
  COPY X-FD-PAYBEN.
  COPY X-FD-CALDAR.
+ COPY X-FD-PSRULES.
 
  01 DEMOGRAPHICS-FILE-STATUS PIC XX.
  01 PAYPROFIT-FILE-STATUS    PIC XX.
  01 PAYBEN-FILE-STATUS       PIC XX.
  01 CALDAR-FILE-STATUS       PIC XX.
+ 01 PSRULES-FILE-STATUS      PIC XX.
+ 01 EXTR-FILE-STATUS         PIC XX.
 
  COPY WS-QUE-DISP.
 
@@ -363,6 +495,8 @@
      03  RPT1-CNT-NWAGE                     PIC 9(06) VALUE 0.
      03  RPT1-BAL-NWAGE                     PIC S9(09)V99 VALUE 0.
      03  RPT1-WAGES-NWAGE                   PIC S9(09)V99 VALUE 0.
+     03  RPT1-EXEC-WAGES                   PIC S9(09)V99 VALUE 0.
+     03  RPT1-EXEC-HOURS                   PIC 9(07)V99 VALUE 0.
      03  RPT2-CNT                           PIC 9(06) VALUE 0.
      03  RPT2-WAGES                         PIC S9(09)V99 VALUE 0.
      03  RPT2-BAL                           PIC S9(09)V99 VALUE 0.
@@ -370,6 +504,8 @@
      03  RPT2-CNT-NWAGE                     PIC 9(06) VALUE 0.
      03  RPT2-BAL-NWAGE                     PIC S9(09)V99 VALUE 0.
      03  RPT2-WAGES-NWAGE                   PIC S9(09)V99 VALUE 0.
+     03  RPT2-EXEC-WAGES                   PIC S9(09)V99 VALUE 0.
+     03  RPT2-EXEC-HOURS                   PIC 9(07)V99 VALUE 0.
      03  RPT3-CNT                           PIC 9(06) VALUE 0.
      03  RPT3-WAGES                         PIC S9(09)V99 VALUE 0.
      03  RPT3-BAL                           PIC S9(09)V99 VALUE 0.
@@ -377,6 +513,8 @@
      03  RPT3-CNT-NWAGE                     PIC 9(06) VALUE 0.
      03  RPT3-BAL-NWAGE                     PIC S9(09)V99 VALUE 0.
      03  RPT3-WAGES-NWAGE                   PIC S9(09)V99 VALUE 0.
+     03  RPT3-EXEC-WAGES                   PIC S9(09)V99 VALUE 0.
+     03  RPT3-EXEC-HOURS                   PIC 9(07)V99 VALUE 0.
      03  RPT4-CNT                           PIC 9(06) VALUE 0.
      03  RPT4-WAGES                         PIC S9(09)V99 VALUE 0.
      03  RPT4-BAL                           PIC S9(09)V99 VALUE 0.
@@ -384,6 +522,8 @@
      03  RPT4-CNT-NWAGE                     PIC 9(06) VALUE 0.
      03  RPT4-BAL-NWAGE                     PIC S9(09)V99 VALUE 0.
      03  RPT4-WAGES-NWAGE                   PIC S9(09)V99 VALUE 0.
+     03  RPT4-EXEC-WAGES                   PIC S9(09)V99 VALUE 0.
+     03  RPT4-EXEC-HOURS                   PIC 9(07)V99 VALUE 0.
      03  RPT5-CNT                           PIC 9(06) VALUE 0.
      03  RPT5-WAGES                         PIC S9(09)V99 VALUE 0.
      03  RPT5-BAL                           PIC S9(09)V99 VALUE 0.
@@ -391,6 +531,8 @@
      03  RPT5-CNT-NWAGE                     PIC 9(06) VALUE 0.
      03  RPT5-BAL-NWAGE                     PIC S9(09)V99 VALUE 0.
      03  RPT5-WAGES-NWAGE                   PIC S9(09)V99 VALUE 0.
+     03  RPT5-EXEC-WAGES                   PIC S9(09)V99 VALUE 0.
+     03  RPT5-EXEC-HOURS                   PIC 9(07)V99 VALUE 0.
      03  RPT6-CNT                           PIC 9(06) VALUE 0.
      03  RPT6-WAGES                         PIC S9(09)V99 VALUE 0.
      03  RPT6-BAL                           PIC S9(09)V99 VALUE 0.
@@ -398,6 +540,8 @@
      03  RPT6-CNT-NWAGE                     PIC 9(06) VALUE 0.
      03  RPT6-BAL-NWAGE                     PIC S9(09)V99 VALUE 0.
      03  RPT6-WAGES-NWAGE                   PIC S9(09)V99 VALUE 0.
+     03  RPT6-EXEC-WAGES                   PIC S9(09)V99 VALUE 0.
+     03  RPT6-EXEC-HOURS                   PIC 9(07)V99 VALUE 0.
      03  RPT7-CNT                           PIC 9(06) VALUE 0.
      03  RPT7-WAGES                         PIC S9(09)V99 VALUE 0.
      03  RPT7-BAL                           PIC S9(09)V99 VALUE 0.
@@ -405,6 +549,8 @@
      03  RPT7-CNT-NWAGE                     PIC 9(06) VALUE 0.
      03  RPT7-BAL-NWAGE                     PIC S9(09)V99 VALUE 0.
      03  RPT7-WAGES-NWAGE                   PIC S9(09)V99 VALUE 0.
+     03  RPT7-EXEC-WAGES                   PIC S9(09)V99 VALUE 0.
+     03  RPT7-EXEC-HOURS                   PIC 9(07)V99 VALUE 0.
      03  RPT8-CNT                           PIC 9(06) VALUE 0.
      03  RPT8-WAGES                         PIC S9(09)V99 VALUE 0.
      03  RPT8-BAL                           PIC S9(09)V99 VALUE 0.
@@ -412,6 +558,8 @@
      03  RPT8-CNT-NWAGE                     PIC 9(06) VALUE 0.
      03  RPT8-BAL-NWAGE                     PIC S9(09)V99 VALUE 0.
      03  RPT8-WAGES-NWAGE                   PIC S9(09)V99 VALUE 0.
+     03  RPT8-EXEC-WAGES                   PIC S9(09)V99 VALUE 0.
+     03  RPT8-EXEC-HOURS                   PIC 9(07)V99 VALUE 0.
      03  RPT1-NEW-CNT                       PIC 9(06) VALUE 0.
      03  RPT2-NEW-CNT                       PIC 9(06) VALUE 0.
      03  RPT3-NEW-CNT                       PIC 9(06) VALUE 0.
@@ -500,6 +648,14 @@
          88  REPORT-10                                VALUE 10.
      03  WS-ABORT-INDICATOR                 PIC 9(01) VALUE 0.
          88 PAY426N-ABORTS                            VALUE 1.
+     03  WS-RESTART-SW                      PIC 9(01) VALUE 0.
+         88 RESTART-FROM-CHECKPOINT                    VALUE 1.
+     03  WS-RECON-SW                        PIC 9(01) VALUE 0.
+         88 RECON-SNAPSHOT-FOUND                        VALUE 1.
+ 01  CKPT-FILE-STATUS                       PIC X(02) VALUE "00".
+ 01  WS-CKPT-LAST-BADGE                     PIC 9(07) VALUE 0.
+ 01  WS-CKPT-LAST-SSN                       PIC 9(09) VALUE 0.
+ 01  RECON-FILE-STATUS                      PIC X(02) VALUE "00".
  01  SUPERVISOR-DATEX.
      03  SCC                                PIC 9(02) VALUE 0.
      03  SUPERVISOR-DATE.
@@ -600,7 +756,25 @@
      03  WS-ELIGIBILITY-SW                  PIC 9(01) VALUE 0.
      03  WS-PYRS                            PIC 9(02) VALUE 0.
      03  WS-65PLUS-AND-5PLUS                PIC 9(01) VALUE ZEROS.
-     03  WS-UNUSED-FILLER                   PIC X(10) VALUE SPACES.
+     03  WS-EXEC-WAGES                      PIC S9(06)V99 VALUE 0.
+     03  WS-EXEC-HOURS                      PIC 9(04)V99 VALUE 0.
+     03  WS-RELATE                          PIC X(15) VALUE SPACES.
+ 01  WS-PSRULES.
+     03  WS-PSRULES-MIN-HOURS               PIC 9(04)V99 VALUE 999.99.
+     03  WS-PSRULES-AGE-UNDER18             PIC 9(02)    VALUE 18.
+     03  WS-PSRULES-AGE-OVER17              PIC 9(02)    VALUE 17.
+     03  WS-PSRULES-AGE-UNDER21             PIC 9(02)    VALUE 21.
+     03  WS-PSRULES-AGE-OVER20              PIC 9(02)    VALUE 20.
+     03  WS-PSRULES-AGE-OVER64              PIC 9(02)    VALUE 64.
+     03  WS-PSRULES-VEST-YR1                PIC 9(02)    VALUE 3.
+     03  WS-PSRULES-VEST-PCT1               PIC 9(03)    VALUE 20.
+     03  WS-PSRULES-VEST-YR2                PIC 9(02)    VALUE 4.
+     03  WS-PSRULES-VEST-PCT2               PIC 9(03)    VALUE 40.
+     03  WS-PSRULES-VEST-YR3                PIC 9(02)    VALUE 5.
+     03  WS-PSRULES-VEST-PCT3               PIC 9(03)    VALUE 60.
+     03  WS-PSRULES-VEST-YR4                PIC 9(02)    VALUE 6.
+     03  WS-PSRULES-VEST-PCT4               PIC 9(03)    VALUE 80.
+     03  WS-PSRULES-VEST-PCT5               PIC 9(03)    VALUE 100.
  01  PROFIT-SHARE-SWITCH                    PIC 9(01) VALUE 0.
      88  NO-PROFIT-SHARE    VALUE 0.
      88  HAS-PROFIT-SHARE   VALUE 1.
@@ -689,6 +863,10 @@
          VALUE "   WAGES    HOURS  POINT NEW  TERM DT".
      03  FILLER                                 PIC X(24)
          VALUE "E      CURR.BALANCE  SVC".
+     03  FILLER                                 PIC X(21)
+         VALUE " EXEC WAGES EXEC HRS".
+     03  FILLER                                 PIC X(16)
+         VALUE "  RELATIONSHIP".
  01  HEADING-3.
      03  FILLER                                 PIC X(62) VALUE SPACES.
      03  HEAD3-A-TITLE                          PIC X(16)
@@ -735,6 +913,25 @@
      03  FILLER                                 PIC X(01) VALUE SPACES.
      03  SUM-BAL-NWAGE                          PIC ZZZZ,ZZZ,ZZZ.99-.
      03  FILLER                                 PIC X(37) VALUE SPACES.
+ 01  RECON-TITLE.
+     03  FILLER                                 PIC X(40) VALUE SPACES.
+     03  FILLER                                 PIC X(56)
+         VALUE "SWITCH-3 DRY RUN vs ACTUAL RUN RECONCILIATION".
+     03  FILLER                                 PIC X(40) VALUE SPACES.
+ 01  RECON-LINE.
+     03  FILLER                                 PIC X(01) VALUE SPACE.
+     03  RECON-RPT-LABEL                        PIC X(10) VALUE SPACES.
+     03  FILLER                                 PIC X(01) VALUE SPACES.
+     03  RECON-TAG                              PIC X(09) VALUE SPACES.
+     03  FILLER                                 PIC X(01) VALUE SPACES.
+     03  RECON-CNT                              PIC ZZZ,ZZ9-.
+     03  FILLER                                 PIC X(01) VALUE SPACES.
+     03  RECON-WAGES                            PIC ZZZ,ZZZ,ZZZ.99-.
+     03  FILLER                                 PIC X(01) VALUE SPACES.
+     03  RECON-BAL                              PIC ZZZZ,ZZZ,ZZZ.99-.
+     03  FILLER                                 PIC X(01) VALUE SPACES.
+     03  RECON-POINTS                           PIC ZZZ,ZZZ,ZZZ-.
+     03  FILLER                                 PIC X(60) VALUE SPACES.
  01  TOTAL-LINE.
      03  TFILLER                                 PIC X(12)
          VALUE "TOTAL EMPS: ".
@@ -749,6 +946,9 @@
      03  T-BAL                                  PIC ZZZ,ZZZ,ZZZ.99-.
      03  FILLER                                 PIC X(01)
          VALUE SPACES.
+     03  T-EXEC-WAGES                           PIC ZZZ,ZZZ,ZZZ.99-.
+     03  FILLER                                 PIC X(03) VALUE SPACES.
+     03  T-EXEC-HOURS                           PIC ZZZZZZ9.99-.
  01  TOTAL-NON-EMPS-LINE.
      03  TFILLER                                 PIC X(30)
          VALUE "TOTAL NON-EMP BENEFICIAIRIES: ".
@@ -820,6 +1020,11 @@
      03  FILLER                             PIC X(01) VALUE SPACES.
      03  D-SVC                              PIC ZZ9.
      03  FILLER                             PIC X(01) VALUE SPACES.
+     03  D-EXEC-WAGES                       PIC ZZZ,ZZZ.99-.
+     03  FILLER                             PIC X(01) VALUE SPACES.
+     03  D-EXEC-HOURS                       PIC ZZZZ.99-.
+     03  FILLER                             PIC X(01) VALUE SPACES.
+     03  D-RELATE                           PIC X(15) VALUE SPACES.
  01  ERR-HEAD1.
      03  FILLER                             PIC X(35)
          VALUE "PAY426N                            ".
@@ -848,7 +1053,7 @@
      03  FILLER                             PIC X(37)
          VALUE " SVC P HOURS     WAGES     BALANCE   ".
      03  FILLER                             PIC X(25)
-         VALUE "WKS                      ".
+         VALUE "WKS  STAT                ".
  01  ERR-LINE.
      03  ERR-EMP                            PIC X(07) VALUE SPACES.
      03  FILLER                             PIC X(01) VALUE SPACES.
@@ -875,7 +1080,9 @@
      03  ERR-BALANCE                        PIC ZZZZZZ9.99-.
      03  FILLER                             PIC X(01) VALUE SPACES.
      03  ERR-WEEKS                          PIC ZZZ9.
-     03  FILLER                             PIC X(22) VALUE SPACES.
+     03  FILLER                             PIC X(01) VALUE SPACES.
+     03  ERR-FILE-STAT                      PIC X(02) VALUE SPACES.
+     03  FILLER                             PIC X(19) VALUE SPACES.
  01  ERR-TOT-LINE.
      03  FILLER                             PIC X(06) VALUE "TOTAL ".
      03  ERR-TOTAL-EMPS                       PIC ZZZ,ZZ9.
@@ -1023,6 +1230,16 @@
          COMPUTE WCCYY = WCCYY - 1.
      MOVE WORK-CYMD TO SUPER-CYMD.
      MOVE WCCYY TO HEAD-1-YEAR.
+     PERFORM 720-READ-CHECKPOINT THRU 720-EXIT.
+     IF RESTART-FROM-CHECKPOINT
+         MOVE "PAY426N" TO DAEMON-DISP-PROG
+         MOVE SPACES TO DAEMON-DISP-MSG
+         STRING  "PRIOR RUN ABORTED AFTER PAYPROFIT BADGE "
+                WS-CKPT-LAST-BADGE
+                " - REPROCESSING FROM THE BEGINNING"
+              DELIMITED SIZE INTO DAEMON-DISP-MSG
+         CALL "DISPCONS" USING DAEMON-DISP-DISPLAY
+     END-IF.
      MOVE 0 TO PAYPROF-SSN.
      PERFORM 708-START-PAYPROFIT THRU 708-EXIT.
      IF INVALID-START-PAYPROFIT
@@ -1039,6 +1256,9 @@
          GO TO 000-FINAL-CLOSE.
      PERFORM 460-REPORT-TOTALS THRU 460-EXIT.
      PERFORM 466-WRITE-SUMMARY-RPT THRU 466-EXIT.
+     PERFORM 470-RECON-SNAPSHOT THRU 470-EXIT.
+     PERFORM 472-RECON-COMPARE THRU 472-EXIT.
+     PERFORM 732-CLEAR-CHECKPOINT THRU 732-EXIT.
  000-FINAL-CLOSE.
      PERFORM 706-CLOSE-FILES THRU 706-EXIT.
      GO TO 000-SUMMARY.
@@ -1149,7 +1369,7 @@
          MOVE "PAY426N" TO DAEMON-DISP-PROG
          MOVE "ENTERED YEAR INVALID GREATER THAN  NEXT YEAR" TO DAEMON-DISP-MSG
          CALL "DISPCONS" USING DAEMON-DISP-DISPLAY
-         GO TO 100-DATE-ACCEPT.
+         GO TO 100-DATE-ERROR.
      IF CUTOFFDATE-CCYY < WCCYY - 1
          MOVE "PAY426N" TO DAEMON-DISP-PROG
          MOVE "ENTERED YEAR INVALID LESS THAN LAST YEAR" TO DAEMON-DISP-MSG
@@ -1189,6 +1409,15 @@
                  GO TO 100-DATE-ERROR.
      GO TO 100-EXIT.
  100-DATE-ERROR.
+     IF META-SW (4) = 1
+         MOVE "PAY426N" TO DAEMON-DISP-PROG
+         MOVE "UNATTENDED RUN - INVALID CUTOFF DATE PARM - RUN ABORTED"
+             TO DAEMON-DISP-MSG
+         CALL "DISPCONS" USING DAEMON-DISP-DISPLAY
+         DISPLAY "*** PAY426N ABORTED - INVALID CUTOFF DATE PARAMETER ***"
+         MOVE 16 TO RETURN-CODE
+         PERFORM 702-CLOSE-FILES THRU 702-EXIT
+         GO TO 000-STOP-RUN.
      MOVE "PAY426N" TO DAEMON-DISP-PROG
      MOVE "ENTER FISCAL YEAR END DATE IN FORMAT YYMMDD" TO DAEMON-DISP-MSG
      CALL "DISPCONS" USING DAEMON-DISP-DISPLAY.
@@ -1247,9 +1476,9 @@
         "  FOR DEM-BADGE " DEM-BADGE
         "  SKIPPING THIS EMPLOYEE"
         ADD 1 TO WS-SKIPPED
+        PERFORM 209-SKIPPED-ERROR THRU 209-EXIT
         GO TO 200-EXTRACT
-     END-IF.        
- 
+     END-IF.
 
 * FIRST I AM GOING TO CALCULATE LAST-YEARS PY-PS-AMT.
      COMPUTE LY-PY-PS-AMT = (PY-PS-AMT -
@@ -1268,6 +1497,12 @@
      MOVE PY-HIRE-DT TO WS-HIRE-DATE.
      MOVE PY-TERM-DT TO WS-TERM-DATE.
      MOVE PY-TERM TO WS-TERM.
+     IF WS-TERM-DATE > 0 AND WS-HIRE-DATE > 0
+         IF WS-TERM-DATE < WS-HIRE-DATE
+             PERFORM 211-TERM-BEFORE-HIRE-ERROR THRU 211-EXIT
+             GO TO 200-EXTRACT
+         END-IF
+     END-IF.
      IF WS-TERM-DATE < BEGINDATE-CYMD
          IF META-SW (2) = 1
              IF PY-PD-LASTYR = 0 AND
@@ -1298,6 +1533,14 @@
          MOVE PY-SCOD TO WS-SCOD
      END-IF.
      MOVE PY-DOB TO WS-BIRTH-DATE WS-END-DATE.
+     IF WS-BIRTH-DATE > CUTOFFDATE-CYMD
+         PERFORM 212-DOB-AFTER-CUTOFF-ERROR THRU 212-EXIT
+         GO TO 200-EXTRACT
+     END-IF.
+     IF WS-HIRE-DATE > CUTOFFDATE-CYMD
+         PERFORM 213-HIRE-AFTER-CUTOFF-ERROR THRU 213-EXIT
+         GO TO 200-EXTRACT
+     END-IF.
      MOVE CUTOFFDATE-CYMD TO WS-START-DATE.
      PERFORM 500-CALC-YEARS THRU 500-EXIT.
      MOVE CALC-YY TO WS-AGE.
@@ -1306,7 +1549,7 @@
      ELSE
          MOVE PY-PS-YEARS TO WS-PS-YEARS
      END-IF.
-     IF WS-AGE > 64 
+     IF WS-AGE > WS-PSRULES-AGE-OVER64
         MOVE 1 TO WS-OVER-64-SW
      END-IF.
      MOVE PY-PS-ENROLLED TO WS-NEW-EMP.
@@ -1318,28 +1561,28 @@
          COMPUTE WS-HRS = PY-PH + PY-PH-EXEC
      END-IF.
      INITIALIZE WS-VEST-PRCT, WS-VESTED-SW.
-     IF WS-PS-YEARS < 3
+     IF WS-PS-YEARS < WS-PSRULES-VEST-YR1
          MOVE 0 TO WS-VEST-PRCT
          MOVE 0 TO WS-VESTED-SW
      END-IF.
-     IF WS-PS-YEARS = 3
-         MOVE 20 TO WS-VEST-PRCT
+     IF WS-PS-YEARS = WS-PSRULES-VEST-YR1
+         MOVE WS-PSRULES-VEST-PCT1 TO WS-VEST-PRCT
          MOVE 1 TO WS-VESTED-SW
      END-IF.
-     IF WS-PS-YEARS = 4
-         MOVE 40 TO WS-VEST-PRCT
+     IF WS-PS-YEARS = WS-PSRULES-VEST-YR2
+         MOVE WS-PSRULES-VEST-PCT2 TO WS-VEST-PRCT
          MOVE 1 TO WS-VESTED-SW
      END-IF.
-     IF WS-PS-YEARS = 5
-         MOVE 60 TO WS-VEST-PRCT
+     IF WS-PS-YEARS = WS-PSRULES-VEST-YR3
+         MOVE WS-PSRULES-VEST-PCT3 TO WS-VEST-PRCT
          MOVE 1 TO WS-VESTED-SW
      END-IF.
-     IF WS-PS-YEARS = 6
-         MOVE 80 TO WS-VEST-PRCT
+     IF WS-PS-YEARS = WS-PSRULES-VEST-YR4
+         MOVE WS-PSRULES-VEST-PCT4 TO WS-VEST-PRCT
          MOVE 1 TO WS-VESTED-SW
      END-IF.
-     IF WS-PS-YEARS > 6
-         MOVE 100 TO WS-VEST-PRCT
+     IF WS-PS-YEARS > WS-PSRULES-VEST-YR4
+         MOVE WS-PSRULES-VEST-PCT5 TO WS-VEST-PRCT
          MOVE 1 TO WS-VESTED-SW
      END-IF.
 
@@ -1358,23 +1601,24 @@
 
  205-CONTINUE.
      IF (WS-SCOD = "A" OR WS-SCOD = "I") AND
-         WS-AGE < 18
+         WS-AGE < WS-PSRULES-AGE-UNDER18
              MOVE 3 TO WS-REPORT-CODE
              GO TO 210-CONTINUE.
      IF (WS-SCOD = "A" OR WS-SCOD = "I")
-        IF WS-HRS > 999.99
-            IF  WS-AGE > 20
+        IF WS-HRS > WS-PSRULES-MIN-HOURS
+            IF  WS-AGE > WS-PSRULES-AGE-OVER20
                  MOVE 2 TO WS-REPORT-CODE
                  GO TO 210-CONTINUE
              ELSE
-                 IF WS-AGE > 17 AND WS-AGE < 21
+                 IF WS-AGE > WS-PSRULES-AGE-OVER17 AND
+                    WS-AGE < WS-PSRULES-AGE-UNDER21
                      MOVE 1 TO WS-REPORT-CODE
-**                     display " PAYPROF-BADGE " PAYPROF-BADGE  
+**                     display " PAYPROF-BADGE " PAYPROF-BADGE
                      GO TO 210-CONTINUE
                  END-IF
              END-IF
          ELSE
-             IF WS-AGE > 17
+             IF WS-AGE > WS-PSRULES-AGE-OVER17
                  IF PY-PS-AMT > 0
                       MOVE 4 TO WS-REPORT-CODE
                       GO TO 210-CONTINUE
@@ -1382,7 +1626,7 @@
                       MOVE 5 TO WS-REPORT-CODE
                       GO TO 210-CONTINUE.
      MOVE ZERO TO WS-UNDR18-WAGES.
-     IF WS-AGE < 18 AND WS-SCOD = "T"
+     IF WS-AGE < WS-PSRULES-AGE-UNDER18 AND WS-SCOD = "T"
          ADD 1 TO UNDR18-CNT
          IF META-SW (2) = 1
              ADD PY-PD-LASTYR TO UNDR18-WAGES
@@ -1402,15 +1646,15 @@
          GO TO 200-EXTRACT
      END-IF.
      IF WS-SCOD = "T"
-         IF WS-HRS > 999.99
-             IF WS-AGE > 17
+         IF WS-HRS > WS-PSRULES-MIN-HOURS
+             IF WS-AGE > WS-PSRULES-AGE-OVER17
                  MOVE 6 TO WS-REPORT-CODE
                  GO TO 210-CONTINUE
              ELSE
                  GO TO 208-ERROR
              END-IF
          ELSE
-             IF WS-AGE > 17
+             IF WS-AGE > WS-PSRULES-AGE-OVER17
                  IF META-SW (2) = 1
                      IF LY-PY-PS-AMT > 0
                          MOVE 8 TO WS-REPORT-CODE
@@ -1496,6 +1740,8 @@
          COMPUTE WS-WAGES = PY-PD + PY-PD-EXEC
          MOVE PY-WEEKS-WORK TO WS-WK-WEEKS
      END-IF.
+     MOVE PY-PD-EXEC TO WS-EXEC-WAGES.
+     MOVE PY-PH-EXEC TO WS-EXEC-HOURS.
      IF META-SW (2) = 1
          MOVE LY-PY-PS-AMT TO WS-CURR-BALANCE
      ELSE
@@ -1553,7 +1799,7 @@
      ADD 1 TO SORT-CNT.
      GO TO 200-EXTRACT.
  240-ELIGIBILITY-CHECK.
-     IF (WS-SCOD = "T") AND (WS-HRS > 999.99)
+     IF (WS-SCOD = "T") AND (WS-HRS > WS-PSRULES-MIN-HOURS)
          MOVE 1 TO WS-ELIGIBILITY-SW WS-TERM-VESTED
      ELSE
          IF WS-SCOD = "T" OR WS-HRS = 0
@@ -1562,10 +1808,10 @@
              MOVE 1 TO WS-ELIGIBILITY-SW
          END-IF
      END-IF.
-     IF WS-AGE > 64 AND WS-HRS > 999.99
+     IF WS-AGE > WS-PSRULES-AGE-OVER64 AND WS-HRS > WS-PSRULES-MIN-HOURS
          MOVE 1 TO WS-ELIGIBILITY-SW WS-OVER-64-SW
      ELSE
-         IF WS-AGE > 64
+         IF WS-AGE > WS-PSRULES-AGE-OVER64
             IF WS-HRS > 0 AND WS-PYRS > 0
                 MOVE 1 TO WS-ELIGIBILITY-SW
             END-IF
@@ -1578,6 +1824,85 @@
  299-EXIT.
      EXIT.
 
+*
+* ~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~
+*  LOG A PAYPROFIT BADGE SKIPPED DUE TO A BAD DEMOGRAPHICS READ
+*  TO THE ERROR REPORT, THE SAME AS ANY OTHER 208-ERROR ENTRY.
+* ~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~
+*
+
+ 209-SKIPPED-ERROR.
+     MOVE SPACES TO ERR-LINE.
+     MOVE PAYPROF-BADGE TO ERR-EMP.
+     MOVE PY-NAM TO ERR-NAME.
+     MOVE "D" TO ERR-TYPE.
+     MOVE PAYPROF-SSN TO ERR-SSN.
+     MOVE DEMOGRAPHICS-FILE-STATUS TO ERR-FILE-STAT.
+     PERFORM 510-ERR-RPT THRU 510-EXIT.
+ 209-EXIT.
+     EXIT.
+
+*
+* ~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~
+*  LOG A PAYPROFIT BADGE WHOSE TERMINATION DATE PRECEDES ITS
+*  HIRE DATE TO THE ERROR REPORT, THE SAME AS ANY OTHER
+*  208-ERROR/209-SKIPPED-ERROR ENTRY.
+* ~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~
+*
+
+ 211-TERM-BEFORE-HIRE-ERROR.
+     MOVE SPACES TO ERR-LINE.
+     MOVE PAYPROF-BADGE TO ERR-EMP.
+     MOVE PY-NAM TO ERR-NAME.
+     MOVE "H" TO ERR-TYPE.
+     MOVE PAYPROF-SSN TO ERR-SSN.
+     MOVE WS-HIRE-DATE TO ERR-HIRE-DTE.
+     MOVE WS-TERM-DATE TO ERR-TERM-DTE.
+     MOVE WS-BIRTH-DATE TO ERR-BIRTH-DTE.
+     PERFORM 510-ERR-RPT THRU 510-EXIT.
+ 211-EXIT.
+     EXIT.
+
+*
+* ~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~
+*  LOG A PAYPROFIT BADGE WHOSE DATE OF BIRTH FALLS AFTER THE
+*  CUTOFF DATE TO THE ERROR REPORT.
+* ~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~
+*
+
+ 212-DOB-AFTER-CUTOFF-ERROR.
+     MOVE SPACES TO ERR-LINE.
+     MOVE PAYPROF-BADGE TO ERR-EMP.
+     MOVE PY-NAM TO ERR-NAME.
+     MOVE "F" TO ERR-TYPE.
+     MOVE PAYPROF-SSN TO ERR-SSN.
+     MOVE WS-HIRE-DATE TO ERR-HIRE-DTE.
+     MOVE WS-TERM-DATE TO ERR-TERM-DTE.
+     MOVE WS-BIRTH-DATE TO ERR-BIRTH-DTE.
+     PERFORM 510-ERR-RPT THRU 510-EXIT.
+ 212-EXIT.
+     EXIT.
+
+*
+* ~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~
+*  LOG A PAYPROFIT BADGE WHOSE HIRE DATE FALLS AFTER THE
+*  CUTOFF DATE TO THE ERROR REPORT.
+* ~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~
+*
+
+ 213-HIRE-AFTER-CUTOFF-ERROR.
+     MOVE SPACES TO ERR-LINE.
+     MOVE PAYPROF-BADGE TO ERR-EMP.
+     MOVE PY-NAM TO ERR-NAME.
+     MOVE "U" TO ERR-TYPE.
+     MOVE PAYPROF-SSN TO ERR-SSN.
+     MOVE WS-HIRE-DATE TO ERR-HIRE-DTE.
+     MOVE WS-TERM-DATE TO ERR-TERM-DTE.
+     MOVE WS-BIRTH-DATE TO ERR-BIRTH-DTE.
+     PERFORM 510-ERR-RPT THRU 510-EXIT.
+ 213-EXIT.
+     EXIT.
+
 *
 * ~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~
 *
@@ -1592,19 +1917,23 @@
 
      MOVE PYBEN-PAYSSN TO PAYPROF-SSN
      MOVE "PAYPROF-SSN-KEY" TO UFAS-ALT-KEY-NAME
-     CALL "READ-ALT-KEY-PAYPROFIT" USING PAYPROFIT-FILE-STATUS          
+     CALL "READ-ALT-KEY-PAYPROFIT" USING PAYPROFIT-FILE-STATUS
                                          UFAS-ALT-KEY-NAME
                                          PAYPROF-REC.
-     IF PAYPROFIT-FILE-STATUS           = "00"
-        GO TO 300-GET-PAYBEN-DATA
-     END-IF.
 
      INITIALIZE WS-RECORD.
      MOVE 10 TO WS-REPORT-CODE.
      MOVE PYBEN-NAME TO WS-NAME.
-     MOVE 0 TO WS-EMP-NUMBER.
-     MOVE 0 TO WS-STORE.
-     MOVE 0 TO WS-TYPE.
+     IF PAYPROFIT-FILE-STATUS = "00"
+        MOVE PAYPROF-BADGE TO WS-EMP-NUMBER
+        MOVE PY-STOR TO WS-STORE
+        MOVE PY-TYPE TO WS-TYPE
+     ELSE
+        MOVE 0 TO WS-EMP-NUMBER
+        MOVE 0 TO WS-STORE
+        MOVE 0 TO WS-TYPE
+     END-IF.
+     MOVE PYBEN-RELATE TO WS-RELATE.
      MOVE 0 TO WS-EMP.
      MOVE PYBEN-DOBIRTH TO WS-BIRTH-DATE.
      MOVE 99 TO WS-AGE
@@ -1655,7 +1984,7 @@
      MOVE 0 TO WS-ABORT-INDICATOR, WS-PAYPROFIT-READ-SW
                WS-POINTS, WS-REMAINDER
                WS-PAYPROFIT-REWRITE-SW.
-     IF (S-AGE > 20 AND S-ELIGIBILITY-SW = 1)
+     IF (S-AGE > WS-PSRULES-AGE-OVER20 AND S-ELIGIBILITY-SW = 1)
                PERFORM 600-CHECK-PROFIT THRU 600-EXIT
                PERFORM 610-UPDATE-PAYPROFIT THRU 649-EXIT
      ELSE
@@ -1729,6 +2058,9 @@
      END-IF.
      MOVE S-CURR-BALANCE TO D-BAL.
      MOVE S-YEARS-OF-SERVICE TO D-SVC.
+     MOVE S-EXEC-WAGES TO D-EXEC-WAGES.
+     MOVE S-EXEC-HOURS TO D-EXEC-HOURS.
+     MOVE S-RELATE TO D-RELATE.
      MOVE CLIENT-01 TO HEAD-1-CLIENT-NAME
 
      IF S-REPORT-CODE = 1
@@ -1746,6 +2078,9 @@
          ADD 1 TO RPT1-CNT RPT-TOT
          ADD S-CURR-BALANCE TO RPT1-BAL, RPT-BAL
          ADD S-WAGES TO RPT1-WAGES, RPT-WAGES
+         ADD S-EXEC-WAGES TO RPT1-EXEC-WAGES
+         ADD S-EXEC-HOURS TO RPT1-EXEC-HOURS
+         PERFORM 452-WRITE-EXTRACT THRU 452-EXIT
      END-IF.
 
      IF S-REPORT-CODE = 2
@@ -1763,6 +2098,9 @@
          ADD 1 TO RPT2-CNT, RPT-TOT
          ADD S-CURR-BALANCE TO RPT2-BAL, RPT-BAL
          ADD S-WAGES TO RPT2-WAGES, RPT-WAGES
+         ADD S-EXEC-WAGES TO RPT2-EXEC-WAGES
+         ADD S-EXEC-HOURS TO RPT2-EXEC-HOURS
+         PERFORM 452-WRITE-EXTRACT THRU 452-EXIT
      END-IF.
 
      IF S-REPORT-CODE = 3
@@ -1780,6 +2118,9 @@
          ADD 1 TO RPT3-CNT, RPT-TOT
          ADD S-CURR-BALANCE TO RPT3-BAL, RPT-BAL
          ADD S-WAGES TO RPT3-WAGES, RPT-WAGES
+         ADD S-EXEC-WAGES TO RPT3-EXEC-WAGES
+         ADD S-EXEC-HOURS TO RPT3-EXEC-HOURS
+         PERFORM 452-WRITE-EXTRACT THRU 452-EXIT
      END-IF.
 
      IF S-REPORT-CODE = 4
@@ -1797,6 +2138,9 @@
          ADD 1 TO RPT4-CNT, RPT-TOT
          ADD S-CURR-BALANCE TO RPT4-BAL, RPT-BAL
          ADD S-WAGES TO RPT4-WAGES, RPT-WAGES
+         ADD S-EXEC-WAGES TO RPT4-EXEC-WAGES
+         ADD S-EXEC-HOURS TO RPT4-EXEC-HOURS
+         PERFORM 452-WRITE-EXTRACT THRU 452-EXIT
      END-IF.
 
      IF S-REPORT-CODE = 5
@@ -1814,6 +2158,9 @@
          ADD 1 TO RPT5-CNT, RPT-TOT
          ADD S-CURR-BALANCE TO RPT5-BAL, RPT-BAL
          ADD S-WAGES TO RPT5-WAGES, RPT-WAGES
+         ADD S-EXEC-WAGES TO RPT5-EXEC-WAGES
+         ADD S-EXEC-HOURS TO RPT5-EXEC-HOURS
+         PERFORM 452-WRITE-EXTRACT THRU 452-EXIT
      END-IF.
 
      IF S-REPORT-CODE = 6
@@ -1831,6 +2178,9 @@
          ADD 1 TO RPT6-CNT, RPT-TOT
          ADD S-CURR-BALANCE TO RPT6-BAL, RPT-BAL
          ADD S-WAGES TO RPT6-WAGES, RPT-WAGES
+         ADD S-EXEC-WAGES TO RPT6-EXEC-WAGES
+         ADD S-EXEC-HOURS TO RPT6-EXEC-HOURS
+         PERFORM 452-WRITE-EXTRACT THRU 452-EXIT
      END-IF.
 
      IF S-REPORT-CODE = 7
@@ -1848,6 +2198,9 @@
          ADD 1 TO RPT7-CNT, RPT-TOT
          ADD S-CURR-BALANCE TO RPT7-BAL, RPT-BAL
          ADD S-WAGES TO RPT7-WAGES, RPT-WAGES
+         ADD S-EXEC-WAGES TO RPT7-EXEC-WAGES
+         ADD S-EXEC-HOURS TO RPT7-EXEC-HOURS
+         PERFORM 452-WRITE-EXTRACT THRU 452-EXIT
      END-IF.
 
      IF S-REPORT-CODE = 8
@@ -1865,6 +2218,9 @@
          ADD 1 TO RPT8-CNT, RPT-TOT
          ADD S-CURR-BALANCE TO RPT8-BAL, RPT-BAL
          ADD S-WAGES TO RPT8-WAGES, RPT-WAGES
+         ADD S-EXEC-WAGES TO RPT8-EXEC-WAGES
+         ADD S-EXEC-HOURS TO RPT8-EXEC-HOURS
+         PERFORM 452-WRITE-EXTRACT THRU 452-EXIT
      END-IF.
 
      IF S-REPORT-CODE = 10
@@ -1872,12 +2228,41 @@
          ADD 1 TO RPT10-CNT, RPT-TOT
          ADD S-CURR-BALANCE TO RPT10-BAL, RPT-BAL
          ADD S-WAGES TO RPT10-WAGES, RPT-WAGES
+         PERFORM 452-WRITE-EXTRACT THRU 452-EXIT
      END-IF.
 
      INITIALIZE DETAIL-LINE.
  450-EXIT.
      EXIT.
 
+*
+* ~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~
+* 452-WRITE-EXTRACT -- WRITES ONE MACHINE-READABLE EXTRACT RECORD
+*     TO EXTRFL FOR THE CURRENT SORTREC, ALONGSIDE THE XEROX DJDE
+*     PRINT LINE WRITTEN BY THE 5nn-REPORTn PARAGRAPHS ABOVE.
+* ~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~
+*
+
+ 452-WRITE-EXTRACT.
+     MOVE S-REPORT-CODE       TO EXTR-REPORT-CODE.
+     MOVE S-EMP-NUMBER        TO EXTR-EMP-NUMBER.
+     MOVE S-NAME              TO EXTR-NAME.
+     MOVE S-STORE             TO EXTR-STORE.
+     MOVE S-TYPE              TO EXTR-TYPE.
+     MOVE S-SSN               TO EXTR-SSN.
+     MOVE S-AGE               TO EXTR-AGE.
+     MOVE S-WAGES             TO EXTR-WAGES.
+     MOVE S-HRS               TO EXTR-HRS.
+     MOVE S-CURR-BALANCE      TO EXTR-CURR-BALANCE.
+     MOVE S-YEARS-OF-SERVICE  TO EXTR-YEARS-OF-SERVICE.
+     MOVE S-VEST-PRCT         TO EXTR-VEST-PRCT.
+     MOVE S-EXEC-WAGES        TO EXTR-EXEC-WAGES.
+     MOVE S-EXEC-HOURS        TO EXTR-EXEC-HOURS.
+     MOVE S-RELATE            TO EXTR-RELATE.
+     WRITE EXTR-REC.
+ 452-EXIT.
+     EXIT.
+
 *
 * ~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~
 *
@@ -1923,6 +2308,8 @@
          MOVE RPT1-WAGES TO T-WAGES
          MOVE RPT1-BAL TO T-BAL
          MOVE RPT1-POINTS TO T-POINTS
+         MOVE RPT1-EXEC-WAGES TO T-EXEC-WAGES
+         MOVE RPT1-EXEC-HOURS TO T-EXEC-HOURS
          WRITE PR1-REC FROM TOTAL-LINE AFTER ADVANCING 2
          MOVE RPT1-CNT-NWAGE TO T-EMPS-NWAGE
          MOVE RPT1-WAGES-NWAGE TO T-WAGES-NWAGE
@@ -1935,6 +2322,8 @@
          MOVE RPT2-WAGES TO T-WAGES
          MOVE RPT2-BAL TO T-BAL
          MOVE RPT2-POINTS TO T-POINTS
+         MOVE RPT2-EXEC-WAGES TO T-EXEC-WAGES
+         MOVE RPT2-EXEC-HOURS TO T-EXEC-HOURS
          WRITE PR2-REC FROM TOTAL-LINE AFTER ADVANCING 2
          MOVE RPT2-CNT-NWAGE TO T-EMPS-NWAGE
          MOVE RPT2-WAGES-NWAGE TO T-WAGES-NWAGE
@@ -1947,6 +2336,8 @@
          MOVE RPT3-WAGES TO T-WAGES
          MOVE RPT3-BAL TO T-BAL
          MOVE RPT3-POINTS TO T-POINTS
+         MOVE RPT3-EXEC-WAGES TO T-EXEC-WAGES
+         MOVE RPT3-EXEC-HOURS TO T-EXEC-HOURS
          WRITE PR3-REC FROM TOTAL-LINE AFTER ADVANCING 2
          MOVE RPT3-CNT-NWAGE TO T-EMPS-NWAGE
          MOVE RPT3-WAGES-NWAGE TO T-WAGES-NWAGE
@@ -1959,6 +2350,8 @@
          MOVE RPT4-WAGES TO T-WAGES
          MOVE RPT4-BAL TO T-BAL
          MOVE RPT4-POINTS TO T-POINTS
+         MOVE RPT4-EXEC-WAGES TO T-EXEC-WAGES
+         MOVE RPT4-EXEC-HOURS TO T-EXEC-HOURS
          WRITE PR4-REC FROM TOTAL-LINE AFTER ADVANCING 2
          MOVE RPT4-CNT-NWAGE TO T-EMPS-NWAGE
          MOVE RPT4-WAGES-NWAGE TO T-WAGES-NWAGE
@@ -1971,6 +2364,8 @@
          MOVE RPT5-WAGES TO T-WAGES
          MOVE RPT5-BAL TO T-BAL
          MOVE RPT5-POINTS TO T-POINTS
+         MOVE RPT5-EXEC-WAGES TO T-EXEC-WAGES
+         MOVE RPT5-EXEC-HOURS TO T-EXEC-HOURS
          WRITE PR5-REC FROM TOTAL-LINE AFTER ADVANCING 2
          MOVE RPT5-CNT-NWAGE TO T-EMPS-NWAGE
          MOVE RPT5-WAGES-NWAGE TO T-WAGES-NWAGE
@@ -1983,6 +2378,8 @@
          MOVE RPT6-WAGES TO T-WAGES
          MOVE RPT6-BAL TO T-BAL
          MOVE RPT6-POINTS TO T-POINTS
+         MOVE RPT6-EXEC-WAGES TO T-EXEC-WAGES
+         MOVE RPT6-EXEC-HOURS TO T-EXEC-HOURS
          WRITE PR6-REC FROM TOTAL-LINE AFTER ADVANCING 2
          MOVE RPT6-CNT-NWAGE TO T-EMPS-NWAGE
          MOVE RPT6-WAGES-NWAGE TO T-WAGES-NWAGE
@@ -1995,6 +2392,8 @@
          MOVE RPT7-WAGES TO T-WAGES
          MOVE RPT7-BAL TO T-BAL
          MOVE RPT7-POINTS TO T-POINTS
+         MOVE RPT7-EXEC-WAGES TO T-EXEC-WAGES
+         MOVE RPT7-EXEC-HOURS TO T-EXEC-HOURS
          WRITE PR7-REC FROM TOTAL-LINE AFTER ADVANCING 2
          MOVE RPT7-CNT-NWAGE TO T-EMPS-NWAGE
          MOVE RPT7-WAGES-NWAGE TO T-WAGES-NWAGE
@@ -2007,6 +2406,8 @@
          MOVE RPT8-WAGES TO T-WAGES
          MOVE RPT8-BAL TO T-BAL
          MOVE RPT8-POINTS TO T-POINTS
+         MOVE RPT8-EXEC-WAGES TO T-EXEC-WAGES
+         MOVE RPT8-EXEC-HOURS TO T-EXEC-HOURS
          WRITE PR8-REC FROM TOTAL-LINE AFTER ADVANCING 2
          MOVE RPT8-CNT-NWAGE TO T-EMPS-NWAGE
          MOVE RPT8-WAGES-NWAGE TO T-WAGES-NWAGE
@@ -2157,6 +2558,12 @@
 *    MOVE 0 TO SUM-BAL.
      WRITE PR9-REC FROM SUMMARY-LINE AFTER ADVANCING 1.
      ADD UNDR18-CNT-NWAGE TO RPT9-CNT-NWAGE.
+     MOVE "M" TO SUMMARY-SUBRPT.
+     MOVE "MONTHLY PAY FREQUENCY EMPLOYEES" TO SUMMARY-SUBTITLE.
+     MOVE MNTHLY-CNT TO SUM-CNT.
+     MOVE MNTHLY-WAGES TO SUM-WAGE.
+     MOVE 0 TO SUM-BAL.
+     WRITE PR9-REC FROM SUMMARY-LINE AFTER ADVANCING 1.
      MOVE "N" TO SUMMARY-SUBRPT.
      MOVE "NON-EMPLOYEE BENEFICIARIES" TO SUMMARY-SUBTITLE.
      MOVE RPT10-CNT TO SUM-CNT.
@@ -2176,6 +2583,269 @@
  466-EXIT.
      EXIT.
 
+*
+* ~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~
+* SWITCH-3 "WHAT-IF" RECONCILIATION.  WHEN SWITCH-3 IS ON, THIS RUN
+* IS REPORT-ONLY (SEE THE SWITCH-3 NOTE IN THE HEADER COMMENTS) AND
+* 470-RECON-SNAPSHOT SAVES THE RPT-TOTALS BLOCK TO RECONFL KEYED BY
+* CUTOFFDATE.  ON A LATER RUN FOR THE SAME CUTOFFDATE WITH SWITCH-3
+* OFF, 472-RECON-COMPARE PICKS THE SNAPSHOT BACK UP AND 476-RECON-
+* PRINT LISTS DRY-RUN/ACTUAL/VARIANCE LINES ON THE REPORT 9 SUMMARY
+* PAGE -- SEE THE 01/11/05 R MAISON #9083 HISTORY NOTE ABOVE ABOUT
+* SWITCH-3 COUNTS NOT MATCHING A SUBSEQUENT UPDATE RUN.
+* ~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~
+*
+
+ 470-RECON-SNAPSHOT.
+     IF META-SW (3) NOT = 1
+         GO TO 470-EXIT
+     END-IF.
+     MOVE CUTOFFDATE-CYMD TO RECON-CUTOFFDATE.
+     MOVE RPT1-CNT    TO RECON-RPT1-CNT.
+     MOVE RPT1-WAGES  TO RECON-RPT1-WAGES.
+     MOVE RPT1-BAL    TO RECON-RPT1-BAL.
+     MOVE RPT1-POINTS TO RECON-RPT1-POINTS.
+     MOVE RPT2-CNT    TO RECON-RPT2-CNT.
+     MOVE RPT2-WAGES  TO RECON-RPT2-WAGES.
+     MOVE RPT2-BAL    TO RECON-RPT2-BAL.
+     MOVE RPT2-POINTS TO RECON-RPT2-POINTS.
+     MOVE RPT3-CNT    TO RECON-RPT3-CNT.
+     MOVE RPT3-WAGES  TO RECON-RPT3-WAGES.
+     MOVE RPT3-BAL    TO RECON-RPT3-BAL.
+     MOVE RPT3-POINTS TO RECON-RPT3-POINTS.
+     MOVE RPT4-CNT    TO RECON-RPT4-CNT.
+     MOVE RPT4-WAGES  TO RECON-RPT4-WAGES.
+     MOVE RPT4-BAL    TO RECON-RPT4-BAL.
+     MOVE RPT4-POINTS TO RECON-RPT4-POINTS.
+     MOVE RPT5-CNT    TO RECON-RPT5-CNT.
+     MOVE RPT5-WAGES  TO RECON-RPT5-WAGES.
+     MOVE RPT5-BAL    TO RECON-RPT5-BAL.
+     MOVE RPT5-POINTS TO RECON-RPT5-POINTS.
+     MOVE RPT6-CNT    TO RECON-RPT6-CNT.
+     MOVE RPT6-WAGES  TO RECON-RPT6-WAGES.
+     MOVE RPT6-BAL    TO RECON-RPT6-BAL.
+     MOVE RPT6-POINTS TO RECON-RPT6-POINTS.
+     MOVE RPT7-CNT    TO RECON-RPT7-CNT.
+     MOVE RPT7-WAGES  TO RECON-RPT7-WAGES.
+     MOVE RPT7-BAL    TO RECON-RPT7-BAL.
+     MOVE RPT7-POINTS TO RECON-RPT7-POINTS.
+     MOVE RPT8-CNT    TO RECON-RPT8-CNT.
+     MOVE RPT8-WAGES  TO RECON-RPT8-WAGES.
+     MOVE RPT8-BAL    TO RECON-RPT8-BAL.
+     MOVE RPT8-POINTS TO RECON-RPT8-POINTS.
+     MOVE RPT10-CNT    TO RECON-RPT10-CNT.
+     MOVE RPT10-WAGES  TO RECON-RPT10-WAGES.
+     MOVE RPT10-BAL    TO RECON-RPT10-BAL.
+     MOVE RPT10-POINTS TO RECON-RPT10-POINTS.
+     OPEN OUTPUT RECONFL.
+     IF RECON-FILE-STATUS = "00"
+         WRITE RECON-REC
+         CLOSE RECONFL
+     END-IF.
+ 470-EXIT.
+     EXIT.
+
+ 472-RECON-COMPARE.
+     MOVE 0 TO WS-RECON-SW.
+     IF META-SW (3) = 1
+         GO TO 472-EXIT
+     END-IF.
+     OPEN INPUT RECONFL.
+     IF RECON-FILE-STATUS NOT = "00"
+         GO TO 472-EXIT
+     END-IF.
+     READ RECONFL
+         AT END GO TO 474-RECON-CLOSE
+     END-READ.
+     IF RECON-CUTOFFDATE = CUTOFFDATE-CYMD
+         MOVE 1 TO WS-RECON-SW
+     END-IF.
+ 474-RECON-CLOSE.
+     CLOSE RECONFL.
+     IF RECON-SNAPSHOT-FOUND
+         PERFORM 476-RECON-PRINT THRU 476-EXIT
+     END-IF.
+ 472-EXIT.
+     EXIT.
+
+ 476-RECON-PRINT.
+     WRITE PR9-REC FROM RECON-TITLE AFTER ADVANCING PAGE.
+     MOVE SPACES TO PR9-REC.
+     WRITE PR9-REC AFTER ADVANCING 1.
+     MOVE "REPORT  1" TO RECON-RPT-LABEL.
+     MOVE "DRY RUN" TO RECON-TAG.
+     MOVE RECON-RPT1-CNT TO RECON-CNT.
+     MOVE RECON-RPT1-WAGES TO RECON-WAGES.
+     MOVE RECON-RPT1-BAL TO RECON-BAL.
+     MOVE RECON-RPT1-POINTS TO RECON-POINTS.
+     WRITE PR9-REC FROM RECON-LINE AFTER ADVANCING 1.
+     MOVE "ACTUAL" TO RECON-TAG.
+     MOVE RPT1-CNT TO RECON-CNT.
+     MOVE RPT1-WAGES TO RECON-WAGES.
+     MOVE RPT1-BAL TO RECON-BAL.
+     MOVE RPT1-POINTS TO RECON-POINTS.
+     WRITE PR9-REC FROM RECON-LINE AFTER ADVANCING 1.
+     MOVE "VARIANCE" TO RECON-TAG.
+     COMPUTE RECON-CNT = RPT1-CNT - RECON-RPT1-CNT.
+     COMPUTE RECON-WAGES = RPT1-WAGES - RECON-RPT1-WAGES.
+     COMPUTE RECON-BAL = RPT1-BAL - RECON-RPT1-BAL.
+     COMPUTE RECON-POINTS = RPT1-POINTS - RECON-RPT1-POINTS.
+     WRITE PR9-REC FROM RECON-LINE AFTER ADVANCING 2.
+     MOVE "REPORT  2" TO RECON-RPT-LABEL.
+     MOVE "DRY RUN" TO RECON-TAG.
+     MOVE RECON-RPT2-CNT TO RECON-CNT.
+     MOVE RECON-RPT2-WAGES TO RECON-WAGES.
+     MOVE RECON-RPT2-BAL TO RECON-BAL.
+     MOVE RECON-RPT2-POINTS TO RECON-POINTS.
+     WRITE PR9-REC FROM RECON-LINE AFTER ADVANCING 1.
+     MOVE "ACTUAL" TO RECON-TAG.
+     MOVE RPT2-CNT TO RECON-CNT.
+     MOVE RPT2-WAGES TO RECON-WAGES.
+     MOVE RPT2-BAL TO RECON-BAL.
+     MOVE RPT2-POINTS TO RECON-POINTS.
+     WRITE PR9-REC FROM RECON-LINE AFTER ADVANCING 1.
+     MOVE "VARIANCE" TO RECON-TAG.
+     COMPUTE RECON-CNT = RPT2-CNT - RECON-RPT2-CNT.
+     COMPUTE RECON-WAGES = RPT2-WAGES - RECON-RPT2-WAGES.
+     COMPUTE RECON-BAL = RPT2-BAL - RECON-RPT2-BAL.
+     COMPUTE RECON-POINTS = RPT2-POINTS - RECON-RPT2-POINTS.
+     WRITE PR9-REC FROM RECON-LINE AFTER ADVANCING 2.
+     MOVE "REPORT  3" TO RECON-RPT-LABEL.
+     MOVE "DRY RUN" TO RECON-TAG.
+     MOVE RECON-RPT3-CNT TO RECON-CNT.
+     MOVE RECON-RPT3-WAGES TO RECON-WAGES.
+     MOVE RECON-RPT3-BAL TO RECON-BAL.
+     MOVE RECON-RPT3-POINTS TO RECON-POINTS.
+     WRITE PR9-REC FROM RECON-LINE AFTER ADVANCING 1.
+     MOVE "ACTUAL" TO RECON-TAG.
+     MOVE RPT3-CNT TO RECON-CNT.
+     MOVE RPT3-WAGES TO RECON-WAGES.
+     MOVE RPT3-BAL TO RECON-BAL.
+     MOVE RPT3-POINTS TO RECON-POINTS.
+     WRITE PR9-REC FROM RECON-LINE AFTER ADVANCING 1.
+     MOVE "VARIANCE" TO RECON-TAG.
+     COMPUTE RECON-CNT = RPT3-CNT - RECON-RPT3-CNT.
+     COMPUTE RECON-WAGES = RPT3-WAGES - RECON-RPT3-WAGES.
+     COMPUTE RECON-BAL = RPT3-BAL - RECON-RPT3-BAL.
+     COMPUTE RECON-POINTS = RPT3-POINTS - RECON-RPT3-POINTS.
+     WRITE PR9-REC FROM RECON-LINE AFTER ADVANCING 2.
+     MOVE "REPORT  4" TO RECON-RPT-LABEL.
+     MOVE "DRY RUN" TO RECON-TAG.
+     MOVE RECON-RPT4-CNT TO RECON-CNT.
+     MOVE RECON-RPT4-WAGES TO RECON-WAGES.
+     MOVE RECON-RPT4-BAL TO RECON-BAL.
+     MOVE RECON-RPT4-POINTS TO RECON-POINTS.
+     WRITE PR9-REC FROM RECON-LINE AFTER ADVANCING 1.
+     MOVE "ACTUAL" TO RECON-TAG.
+     MOVE RPT4-CNT TO RECON-CNT.
+     MOVE RPT4-WAGES TO RECON-WAGES.
+     MOVE RPT4-BAL TO RECON-BAL.
+     MOVE RPT4-POINTS TO RECON-POINTS.
+     WRITE PR9-REC FROM RECON-LINE AFTER ADVANCING 1.
+     MOVE "VARIANCE" TO RECON-TAG.
+     COMPUTE RECON-CNT = RPT4-CNT - RECON-RPT4-CNT.
+     COMPUTE RECON-WAGES = RPT4-WAGES - RECON-RPT4-WAGES.
+     COMPUTE RECON-BAL = RPT4-BAL - RECON-RPT4-BAL.
+     COMPUTE RECON-POINTS = RPT4-POINTS - RECON-RPT4-POINTS.
+     WRITE PR9-REC FROM RECON-LINE AFTER ADVANCING 2.
+     MOVE "REPORT  5" TO RECON-RPT-LABEL.
+     MOVE "DRY RUN" TO RECON-TAG.
+     MOVE RECON-RPT5-CNT TO RECON-CNT.
+     MOVE RECON-RPT5-WAGES TO RECON-WAGES.
+     MOVE RECON-RPT5-BAL TO RECON-BAL.
+     MOVE RECON-RPT5-POINTS TO RECON-POINTS.
+     WRITE PR9-REC FROM RECON-LINE AFTER ADVANCING 1.
+     MOVE "ACTUAL" TO RECON-TAG.
+     MOVE RPT5-CNT TO RECON-CNT.
+     MOVE RPT5-WAGES TO RECON-WAGES.
+     MOVE RPT5-BAL TO RECON-BAL.
+     MOVE RPT5-POINTS TO RECON-POINTS.
+     WRITE PR9-REC FROM RECON-LINE AFTER ADVANCING 1.
+     MOVE "VARIANCE" TO RECON-TAG.
+     COMPUTE RECON-CNT = RPT5-CNT - RECON-RPT5-CNT.
+     COMPUTE RECON-WAGES = RPT5-WAGES - RECON-RPT5-WAGES.
+     COMPUTE RECON-BAL = RPT5-BAL - RECON-RPT5-BAL.
+     COMPUTE RECON-POINTS = RPT5-POINTS - RECON-RPT5-POINTS.
+     WRITE PR9-REC FROM RECON-LINE AFTER ADVANCING 2.
+     MOVE "REPORT  6" TO RECON-RPT-LABEL.
+     MOVE "DRY RUN" TO RECON-TAG.
+     MOVE RECON-RPT6-CNT TO RECON-CNT.
+     MOVE RECON-RPT6-WAGES TO RECON-WAGES.
+     MOVE RECON-RPT6-BAL TO RECON-BAL.
+     MOVE RECON-RPT6-POINTS TO RECON-POINTS.
+     WRITE PR9-REC FROM RECON-LINE AFTER ADVANCING 1.
+     MOVE "ACTUAL" TO RECON-TAG.
+     MOVE RPT6-CNT TO RECON-CNT.
+     MOVE RPT6-WAGES TO RECON-WAGES.
+     MOVE RPT6-BAL TO RECON-BAL.
+     MOVE RPT6-POINTS TO RECON-POINTS.
+     WRITE PR9-REC FROM RECON-LINE AFTER ADVANCING 1.
+     MOVE "VARIANCE" TO RECON-TAG.
+     COMPUTE RECON-CNT = RPT6-CNT - RECON-RPT6-CNT.
+     COMPUTE RECON-WAGES = RPT6-WAGES - RECON-RPT6-WAGES.
+     COMPUTE RECON-BAL = RPT6-BAL - RECON-RPT6-BAL.
+     COMPUTE RECON-POINTS = RPT6-POINTS - RECON-RPT6-POINTS.
+     WRITE PR9-REC FROM RECON-LINE AFTER ADVANCING 2.
+     MOVE "REPORT  7" TO RECON-RPT-LABEL.
+     MOVE "DRY RUN" TO RECON-TAG.
+     MOVE RECON-RPT7-CNT TO RECON-CNT.
+     MOVE RECON-RPT7-WAGES TO RECON-WAGES.
+     MOVE RECON-RPT7-BAL TO RECON-BAL.
+     MOVE RECON-RPT7-POINTS TO RECON-POINTS.
+     WRITE PR9-REC FROM RECON-LINE AFTER ADVANCING 1.
+     MOVE "ACTUAL" TO RECON-TAG.
+     MOVE RPT7-CNT TO RECON-CNT.
+     MOVE RPT7-WAGES TO RECON-WAGES.
+     MOVE RPT7-BAL TO RECON-BAL.
+     MOVE RPT7-POINTS TO RECON-POINTS.
+     WRITE PR9-REC FROM RECON-LINE AFTER ADVANCING 1.
+     MOVE "VARIANCE" TO RECON-TAG.
+     COMPUTE RECON-CNT = RPT7-CNT - RECON-RPT7-CNT.
+     COMPUTE RECON-WAGES = RPT7-WAGES - RECON-RPT7-WAGES.
+     COMPUTE RECON-BAL = RPT7-BAL - RECON-RPT7-BAL.
+     COMPUTE RECON-POINTS = RPT7-POINTS - RECON-RPT7-POINTS.
+     WRITE PR9-REC FROM RECON-LINE AFTER ADVANCING 2.
+     MOVE "REPORT  8" TO RECON-RPT-LABEL.
+     MOVE "DRY RUN" TO RECON-TAG.
+     MOVE RECON-RPT8-CNT TO RECON-CNT.
+     MOVE RECON-RPT8-WAGES TO RECON-WAGES.
+     MOVE RECON-RPT8-BAL TO RECON-BAL.
+     MOVE RECON-RPT8-POINTS TO RECON-POINTS.
+     WRITE PR9-REC FROM RECON-LINE AFTER ADVANCING 1.
+     MOVE "ACTUAL" TO RECON-TAG.
+     MOVE RPT8-CNT TO RECON-CNT.
+     MOVE RPT8-WAGES TO RECON-WAGES.
+     MOVE RPT8-BAL TO RECON-BAL.
+     MOVE RPT8-POINTS TO RECON-POINTS.
+     WRITE PR9-REC FROM RECON-LINE AFTER ADVANCING 1.
+     MOVE "VARIANCE" TO RECON-TAG.
+     COMPUTE RECON-CNT = RPT8-CNT - RECON-RPT8-CNT.
+     COMPUTE RECON-WAGES = RPT8-WAGES - RECON-RPT8-WAGES.
+     COMPUTE RECON-BAL = RPT8-BAL - RECON-RPT8-BAL.
+     COMPUTE RECON-POINTS = RPT8-POINTS - RECON-RPT8-POINTS.
+     WRITE PR9-REC FROM RECON-LINE AFTER ADVANCING 2.
+     MOVE "REPORT 10" TO RECON-RPT-LABEL.
+     MOVE "DRY RUN" TO RECON-TAG.
+     MOVE RECON-RPT10-CNT TO RECON-CNT.
+     MOVE RECON-RPT10-WAGES TO RECON-WAGES.
+     MOVE RECON-RPT10-BAL TO RECON-BAL.
+     MOVE RECON-RPT10-POINTS TO RECON-POINTS.
+     WRITE PR9-REC FROM RECON-LINE AFTER ADVANCING 1.
+     MOVE "ACTUAL" TO RECON-TAG.
+     MOVE RPT10-CNT TO RECON-CNT.
+     MOVE RPT10-WAGES TO RECON-WAGES.
+     MOVE RPT10-BAL TO RECON-BAL.
+     MOVE RPT10-POINTS TO RECON-POINTS.
+     WRITE PR9-REC FROM RECON-LINE AFTER ADVANCING 1.
+     MOVE "VARIANCE" TO RECON-TAG.
+     COMPUTE RECON-CNT = RPT10-CNT - RECON-RPT10-CNT.
+     COMPUTE RECON-WAGES = RPT10-WAGES - RECON-RPT10-WAGES.
+     COMPUTE RECON-BAL = RPT10-BAL - RECON-RPT10-BAL.
+     COMPUTE RECON-POINTS = RPT10-POINTS - RECON-RPT10-POINTS.
+     WRITE PR9-REC FROM RECON-LINE AFTER ADVANCING 2.
+ 476-EXIT.
+     EXIT.
+
 *
 * ~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~
 *
@@ -2586,11 +3256,11 @@
 ***************************************************************************
 ** DPRUGH 11/06/02 P#144600  ADDED NEW PROFIT SHARING CHECKS
 ***************************************************************************
-     IF S-AGE > 64
+     IF S-AGE > WS-PSRULES-AGE-OVER64
          IF S-OVER-65-SW = 0 AND PY-PS-YEARS = 0
              GO TO 640-65PLUS
      END-IF.
-     IF S-AGE > 64
+     IF S-AGE > WS-PSRULES-AGE-OVER64
          IF S-HRS > 0 AND S-OVER-65-SW = 0
              IF PY-PS-YEARS = 1
                 MOVE 4 TO PY-PROF-ZEROCONT
@@ -2603,7 +3273,7 @@
              END-IF
          END-IF
      END-IF.
-     IF S-AGE > 64
+     IF S-AGE > WS-PSRULES-AGE-OVER64
         IF S-OVER-65-SW = 1
            IF PY-PS-YEARS = 1
               MOVE 4 TO PY-PROF-ZEROCONT
@@ -2687,6 +3357,7 @@
            END-IF
         END-IF
      END-IF.
+     PERFORM 730-WRITE-CHECKPOINT THRU 730-EXIT.
  649-EXIT.
      EXIT.
 *
@@ -2704,19 +3375,22 @@
      END-IF
      CALL "OPEN-PAYPROFIT" USING PAYPROFIT-FILE-STATUS UFAS-OPEN-MODE
      CALL "OPEN-PAYBEN" USING PAYBEN-FILE-STATUS UFAS-OPEN-MODE
-     CALL "OPEN-CALENDAR1" USING CALDAR-FILE-STATUS UFAS-OPEN-MODE.
+     CALL "OPEN-CALENDAR1" USING CALDAR-FILE-STATUS UFAS-OPEN-MODE
+     CALL "OPEN-PSRULES" USING PSRULES-FILE-STATUS UFAS-OPEN-MODE.
      OPEN OUTPUT PRINTFL9.
+     PERFORM 716-READ-PSRULES THRU 716-EXIT.
  700-EXIT.
      EXIT.
  702-CLOSE-FILES.
      IF YEAREND = "Y"
-        CALL "CLOSE-DEMO-PROFSHARE" USING DEMOGRAPHICS-FILE-STATUS 
+        CALL "CLOSE-DEMO-PROFSHARE" USING DEMOGRAPHICS-FILE-STATUS
      ELSE
-        CALL "CLOSE-DEMOGRAPHICS"   USING DEMOGRAPHICS-FILE-STATUS 
+        CALL "CLOSE-DEMOGRAPHICS"   USING DEMOGRAPHICS-FILE-STATUS
      END-IF.
-     CALL "CLOSE-PAYPROFIT" USING PAYPROFIT-FILE-STATUS          
+     CALL "CLOSE-PAYPROFIT" USING PAYPROFIT-FILE-STATUS
      CALL "CLOSE-PAYBEN" USING PAYBEN-FILE-STATUS
-     CALL "CLOSE-CALENDAR1" USING CALDAR-FILE-STATUS.
+     CALL "CLOSE-CALENDAR1" USING CALDAR-FILE-STATUS
+     CALL "CLOSE-PSRULES" USING PSRULES-FILE-STATUS.
  702-EXIT.
      EXIT.
  704-OPEN.
@@ -2733,6 +3407,7 @@
      CALL "OPEN-PAYBEN" USING PAYBEN-FILE-STATUS UFAS-OPEN-MODE
      OPEN OUTPUT PRINTFL1 PRINTFL2 PRINTFL3 PRINTFL4
                  PRINTFL5 PRINTFL6 PRINTFL7 PRINTFL8 PRINTFL10
+     OPEN OUTPUT EXTRFL
      MOVE "0000000" TO DB-STATUS.
  704-EXIT.
      EXIT.
@@ -2747,6 +3422,7 @@
      CLOSE PRINTFL8
      CLOSE PRINTFL9
      CLOSE PRINTFL10
+     CLOSE EXTRFL
      CALL "CLOSE-PAYPROFIT" USING PAYPROFIT-FILE-STATUS          .
      CALL "CLOSE-PAYBEN" USING PAYBEN-FILE-STATUS
      IF YEAREND = "Y"
@@ -2815,9 +3491,103 @@
         DISPLAY "DEMOGRAPHICS-FILE-STATUS: " DEMOGRAPHICS-FILE-STATUS
         ADD 1 TO WS-SKIPPED
      END-IF.
-  
+
  714-EXIT.
      EXIT.
 
+*
+* ~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~
+* PS ELIGIBILITY/VESTING RULES ARE KEPT IN PSRULES SO THE AGE BREAKS,
+* THE PS-HOUR CUTOFF AND THE VESTING SCHEDULE CAN BE CHANGED WITHOUT
+* A RECOMPILE.  WS-PSRULES IS PRELOADED WITH THE LONGSTANDING PLAN
+* VALUES AS DEFAULTS; IF PSRULES HAS NO RECORD (OR CAN'T BE OPENED)
+* 200-EXTRACT RUNS WITH THOSE DEFAULTS, UNCHANGED FROM BEFORE.
+* ~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~
+*
+
+ 716-READ-PSRULES.
+     MOVE "PSRULES1" TO PSRULES-KEY.
+     CALL "READ-KEY-PSRULES" USING PSRULES-FILE-STATUS PSRULES-REC.
+     IF PSRULES-FILE-STATUS NOT = "00"
+        GO TO 716-EXIT
+     END-IF.
+     MOVE PSRULES-MIN-HOURS   TO WS-PSRULES-MIN-HOURS.
+     MOVE PSRULES-AGE-UNDER18 TO WS-PSRULES-AGE-UNDER18.
+     MOVE PSRULES-AGE-OVER17  TO WS-PSRULES-AGE-OVER17.
+     MOVE PSRULES-AGE-UNDER21 TO WS-PSRULES-AGE-UNDER21.
+     MOVE PSRULES-AGE-OVER20  TO WS-PSRULES-AGE-OVER20.
+     MOVE PSRULES-AGE-OVER64  TO WS-PSRULES-AGE-OVER64.
+     MOVE PSRULES-VEST-YR1    TO WS-PSRULES-VEST-YR1.
+     MOVE PSRULES-VEST-PCT1   TO WS-PSRULES-VEST-PCT1.
+     MOVE PSRULES-VEST-YR2    TO WS-PSRULES-VEST-YR2.
+     MOVE PSRULES-VEST-PCT2   TO WS-PSRULES-VEST-PCT2.
+     MOVE PSRULES-VEST-YR3    TO WS-PSRULES-VEST-YR3.
+     MOVE PSRULES-VEST-PCT3   TO WS-PSRULES-VEST-PCT3.
+     MOVE PSRULES-VEST-YR4    TO WS-PSRULES-VEST-YR4.
+     MOVE PSRULES-VEST-PCT4   TO WS-PSRULES-VEST-PCT4.
+     MOVE PSRULES-VEST-PCT5   TO WS-PSRULES-VEST-PCT5.
+ 716-EXIT.
+     EXIT.
+
+*
+* ~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~
+*  CHECKPOINT/RESTART - A SMALL SEQUENTIAL FILE HOLDS THE LAST
+*  PAYPROFIT BADGE (AND ITS SSN) SUCCESSFULLY UPDATED BY
+*  610-UPDATE-PAYPROFIT.  THIS BADGE IS IN SORT-OUT'S
+*  S-REPORT-CODE/S-NAME ORDER, NOT THE PAYPROF-SSN-KEY ORDER
+*  200-EXTRACT DRIVES THE INPUT PROCEDURE WITH, SO IT CANNOT BE
+*  USED TO SKIP AHEAD ON RESTART WITHOUT RISKING A BADGE THAT
+*  SORTED LATER BY NAME - AND SO NEVER REACHED
+*  610-UPDATE-PAYPROFIT BEFORE THE ABORT - BEING LEFT OUT OF THE
+*  RE-RUN ENTIRELY.  000-START ALWAYS RE-STARTS PAYPROFIT FROM
+*  SSN 0 AND REPROCESSES THE WHOLE FILE; THE CHECKPOINT ONLY
+*  TELLS THE CONSOLE WHERE THE PRIOR RUN LEFT OFF SO OPERATIONS
+*  CAN SEE HOW FAR IT GOT BEFORE THE ABORT.
+* ~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~
+*
+
+ 720-READ-CHECKPOINT.
+     MOVE 0 TO WS-RESTART-SW.
+     MOVE 0 TO WS-CKPT-LAST-BADGE.
+     MOVE 0 TO WS-CKPT-LAST-SSN.
+     OPEN INPUT CKPTFL.
+     IF CKPT-FILE-STATUS NOT = "00"
+         GO TO 720-EXIT
+     END-IF.
+     READ CKPTFL
+         AT END GO TO 722-CKPT-CLOSE
+     END-READ.
+     MOVE CKPT-BADGE TO WS-CKPT-LAST-BADGE.
+     MOVE CKPT-SSN TO WS-CKPT-LAST-SSN.
+     IF WS-CKPT-LAST-BADGE > 0
+         MOVE 1 TO WS-RESTART-SW
+     END-IF.
+ 722-CKPT-CLOSE.
+     CLOSE CKPTFL.
+ 720-EXIT.
+     EXIT.
+
+ 730-WRITE-CHECKPOINT.
+     MOVE PAYPROF-BADGE TO CKPT-BADGE.
+     MOVE PAYPROF-SSN TO CKPT-SSN.
+     OPEN OUTPUT CKPTFL.
+     IF CKPT-FILE-STATUS = "00"
+         WRITE CKPT-REC
+         CLOSE CKPTFL
+     END-IF.
+ 730-EXIT.
+     EXIT.
+
+ 732-CLEAR-CHECKPOINT.
+     MOVE 0 TO CKPT-BADGE.
+     MOVE 0 TO CKPT-SSN.
+     OPEN OUTPUT CKPTFL.
+     IF CKPT-FILE-STATUS = "00"
+         WRITE CKPT-REC
+         CLOSE CKPTFL
+     END-IF.
+ 732-EXIT.
+     EXIT.
+
  COPY COPY-INIT-CONT.
  COPY GAC-CALL.
